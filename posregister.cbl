@@ -5,18 +5,47 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE-EMPLOYEE-ID
                FILE STATUS IS EMPLOYEE-STATUS.
 
+           SELECT ITEM-MASTER-FILE ASSIGN TO "itemmaster.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-BARCODE
+               FILE STATUS IS ITEM-MASTER-STATUS.
+
+           SELECT SUSPENDED-SALES-FILE ASSIGN TO "suspended.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SS-KEY
+               FILE STATUS IS SUSPENDED-STATUS.
+
+           SELECT OPTIONAL RECEIPT-FILE ASSIGN TO "receipts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPT-STATUS.
+
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "auditlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 FILE-EMPLOYEE-ID    PIC X(10).
-           05 FILE-PASSWORD       PIC X(20).
-           05 FILE-NAME           PIC X(30).
-           05 FILE-ROLE           PIC X(10).
-                
+           COPY EMPREC.
+
+       FD ITEM-MASTER-FILE.
+           COPY ITEMREC.
+
+       FD SUSPENDED-SALES-FILE.
+           COPY SUSPREC.
+
+       FD RECEIPT-FILE.
+           COPY RECPTREC.
+
+       FD AUDIT-LOG-FILE.
+           COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
          01 EMPLOYEE-ID        PIC X(10).
@@ -26,7 +55,11 @@
          01 FOUND-IT-FLAG      PIC X VALUE 'N'.
          01 EOF                PIC X VALUE 'N'.
          01 EMPLOYEE-STATUS    PIC XX.
-        
+         01 ITEM-MASTER-STATUS PIC XX.
+         01 SUSPENDED-STATUS   PIC XX.
+         01 RECEIPT-STATUS     PIC XX.
+         01 AUDIT-STATUS       PIC XX.
+
       * user input for employee id
          01 EMPLOYEE           PIC X(10).
       * user input for password
@@ -34,9 +67,11 @@
       * password counter
          01 PASSWORD-ATTEMPTS  PIC 9 VALUE 0.
       *> variable to store the user role
-         01 USER-ROLE          PIC X(10).  
+         01 USER-ROLE          PIC X(10).
       *> variable for cashier menu choice
-         01 CASHIER-CHOICE     PIC 9.
+         01 CASHIER-CHOICE     PIC 99.
+      *> variable for manager menu choice
+         01 MANAGER-CHOICE     PIC 9.
 
       *> variable for SCAN-ITEM
          01 SCAN-EXIT          PIC X VALUE 'N'.
@@ -44,74 +79,145 @@
 
       *> variable for exiting PERFORM loops
          01 EXIT-LOOP-FLAG     PIC X VALUE 'N'.
+         01 CASHIER-EXIT-FLAG  PIC X VALUE 'N'.
+         01 MANAGER-EXIT-FLAG  PIC X VALUE 'N'.
+
+      *> current in-progress sale (SCAN-ITEM through TOTAL-SALE)
+         01 CURRENT-SALE.
+             05 CS-TICKET-NUMBER    PIC 9(06) VALUE 1.
+             05 CS-ITEM-COUNT       PIC 9(03) VALUE 0.
+             05 CS-SUBTOTAL         PIC 9(7)V99 VALUE 0.
+             05 CS-TAX-TOTAL        PIC 9(7)V99 VALUE 0.
+             05 CS-TOTAL            PIC 9(7)V99 VALUE 0.
+             05 CS-ITEM-TABLE OCCURS 50 TIMES.
+                 10 CS-ITEM-BARCODE    PIC X(20).
+                 10 CS-ITEM-DESC       PIC X(30).
+                 10 CS-ITEM-PRICE      PIC 9(5)V99.
+                 10 CS-ITEM-QTY        PIC 9(03).
+                 10 CS-ITEM-TAX-FLAG   PIC X(01).
+                 10 CS-ITEM-VOID-FLAG  PIC X(01).
+
+         01 SALES-TAX-RATE      PIC V9999 VALUE .0725.
+         01 SALE-SUB            PIC 9(03).
+         01 SEARCH-BARCODE      PIC X(20).
+         01 ITEM-FOUND-FLAG     PIC X VALUE 'N'.
+         01 LINE-AMOUNT         PIC 9(7)V99.
+         01 LINE-TAX-AMOUNT     PIC 9(7)V99.
+         01 NEW-QUANTITY        PIC 9(03).
+         01 NEW-PRICE           PIC 9(5)V99.
+         01 DISCOUNT-AMOUNT     PIC 9(5)V99.
+         01 OLD-LINE-PRICE      PIC 9(5)V99.
+         01 PRICE-CHANGE-FLOOR  PIC 9(5)V99.
+         01 PRICE-CHANGE-CEILING-PCT PIC V999 VALUE .200.
+         01 PRICE-DISPLAY       PIC ZZZZ9.99.
+
+      *> manager-approval work fields, shared by VOID-ITEM and
+      *> CANCEL-ITEM
+         01 APPROVAL-MANAGER-ID    PIC X(10).
+         01 APPROVAL-PASSWORD      PIC X(20).
+         01 APPROVAL-GRANTED-FLAG  PIC X VALUE 'N'.
+         01 APPROVAL-MANAGER-NAME  PIC X(30).
+         01 VOID-THRESHOLD-AMOUNT  PIC 9(5)V99 VALUE 50.00.
+
+      *> tender / receipt fields for TOTAL-SALE
+         01 TENDER-CHOICE          PIC 9.
+         01 TENDER-TYPE-TEXT       PIC X(06).
+         01 TENDERED-AMOUNT        PIC 9(7)V99.
+         01 CHANGE-DUE-AMOUNT      PIC 9(7)V99.
+         01 RECEIPT-NUMBER         PIC 9(08) VALUE 1.
+         01 RECEIPT-SUB            PIC 9(03).
+         01 ACTIVE-ITEM-SUB        PIC 9(03).
+
+      *> suspend / recall fields
+         01 RECALL-TICKET-NUMBER   PIC 9(06).
+         01 SEED-EOF               PIC X VALUE 'N'.
+
+      *> end-of-shift register review fields
+         01 REGISTER-EOF           PIC X VALUE 'N'.
+         01 REGISTER-SALES-TOTAL   PIC 9(9)V99 VALUE 0.
+         01 REGISTER-TRANS-COUNT   PIC 9(05) VALUE 0.
+         01 REPORT-DATE            PIC X(08).
+
+      *> audit log work fields
+         01 CURRENT-TIMESTAMP      PIC X(20).
 
        PROCEDURE DIVISION.
-       EMPLOYEE-LOGIN. 
-           OPEN INPUT EMPLOYEE-FILE
-           IF EMPLOYEE-STATUS NOT = "00"
-               DISPLAY "ERROR: Could not open employee.dat file." 
-               DISPLAY "Please check if it exists."
-               STOP RUN
-           END-IF
+       EMPLOYEE-LOGIN.
+           PERFORM OPEN-ALL-FILES
 
-           DISPLAY "employee.dat opened successfully for input."   
+           DISPLAY "POS data files opened successfully."
+           .
 
+      *> All files are already open at this point - a bad ID/password
+      *> loops back here, not to EMPLOYEE-LOGIN above, so the files
+      *> are never re-opened out from under an open session.
+       GET-EMPLOYEE-ID.
            DISPLAY "Please Enter Employee ID: "
            ACCEPT EMPLOYEE
 
            IF EMPLOYEE = SPACES
                 DISPLAY "Error: Employee ID cannot be blank."
-                GO TO EMPLOYEE-LOGIN
+                GO TO GET-EMPLOYEE-ID
            END-IF.
 
            IF LENGTH OF EMPLOYEE > 10
-                DISPLAY "ERROR: Employee ID exceeds maximum length " 
+                DISPLAY "ERROR: Employee ID exceeds maximum length "
                 DISPLAY "of 10 digits."
-                GO TO EMPLOYEE-LOGIN
+                GO TO GET-EMPLOYEE-ID
            END-IF.
 
            IF EMPLOYEE NOT NUMERIC
                 DISPLAY "ERROR: Employee ID must be numeric."
-                GO TO EMPLOYEE-LOGIN
+                GO TO GET-EMPLOYEE-ID
            END-IF.
 
            IF LENGTH OF EMPLOYEE NOT = 10
                DISPLAY "ERROR: Employee ID must be 10 digits long."
-               GO TO EMPLOYEE-LOGIN
+               GO TO GET-EMPLOYEE-ID
            END-IF.
 
-           PERFORM UNTIL EOF = 'Y'
-             READ EMPLOYEE-FILE
-                AT END
-                  MOVE 'Y' TO EOF
-                NOT AT END
-                 IF FILE-EMPLOYEE-ID = EMPLOYEE
-                  MOVE 'Y' TO FOUND-IT-FLAG
-                  MOVE FILE-PASSWORD TO EMPLOYEE-PASSWORD
-                  MOVE FILE-NAME TO EMPLOYEE-NAME
-                  MOVE FILE-ROLE TO EMPLOYEE-ROLE
-                  EXIT PERFORM
-                 END-IF
-             END-READ
-           END-PERFORM.
-           
+           MOVE 'N' TO FOUND-IT-FLAG
+           MOVE EMPLOYEE TO FILE-EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE 'N' TO FOUND-IT-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO FOUND-IT-FLAG
+                   MOVE FILE-PASSWORD TO EMPLOYEE-PASSWORD
+                   MOVE FILE-NAME TO EMPLOYEE-NAME
+                   MOVE FILE-ROLE TO EMPLOYEE-ROLE
+           END-READ.
+
            IF FOUND-IT-FLAG = 'Y'
                DISPLAY "Employee found: Hi, " EMPLOYEE-NAME
            ELSE
                DISPLAY "ERROR: Invalid Employee ID."
-               GO TO EMPLOYEE-LOGIN
+               GO TO GET-EMPLOYEE-ID
+           END-IF.
+
+           IF FILE-ACCOUNT-LOCKED
+               DISPLAY "ERROR: This account is locked out. See a "
+               DISPLAY "manager to have it unlocked."
+               GO TO GET-EMPLOYEE-ID
+           END-IF.
+
+           IF FILE-EMPLOYEE-INACTIVE
+               DISPLAY "ERROR: This employee account is inactive."
+               GO TO GET-EMPLOYEE-ID
            END-IF.
-           
+
            *> Prompt for password **********************
+           MOVE 0 TO PASSWORD-ATTEMPTS
+           MOVE 'N' TO EXIT-LOOP-FLAG
            PERFORM UNTIL PASSWORD-ATTEMPTS = 3 OR EXIT-LOOP-FLAG = 'Y'
             DISPLAY "Please enter your password: "
             ACCEPT ENTERED-PASSWORD
-      
+
              IF FUNCTION TRIM(ENTERED-PASSWORD) = SPACE
                 DISPLAY "ERROR: Password cannot be blank."
                 ADD 1 TO PASSWORD-ATTEMPTS
-              ELSE 
-                  IF 
+              ELSE
+                  IF
                        ENTERED-PASSWORD = FILE-PASSWORD
                        MOVE 'Y' TO EXIT-LOOP-FLAG
                     ELSE
@@ -123,145 +229,865 @@
 
            IF ENTERED-PASSWORD NOT = FILE-PASSWORD
               DISPLAY "ERROR: Too many failed attempts. Access denied."
+              MOVE 'Y' TO FILE-LOCKOUT-FLAG
+              REWRITE EMPLOYEE-RECORD
+              GO TO GET-EMPLOYEE-ID
            END-IF
-           
+
            DISPLAY "Login successful. Welcome, " EMPLOYEE-NAME "!"
            MOVE EMPLOYEE-ROLE TO USER-ROLE
            DISPLAY "Your role is: " USER-ROLE
+           PERFORM SEED-TICKET-NUMBER
+
 
-           
            IF USER-ROLE = "MANAGER"
                PERFORM MANAGER-MENU
            ELSE IF USER-ROLE = "CASHIER"
                PERFORM CASHIER-MENU
            ELSE
                DISPLAY "ERROR: Unknown role. Access denied."
-               CLOSE EMPLOYEE-FILE
+               PERFORM CLOSE-ALL-FILES
                STOP RUN
            END-IF.
 
-           CLOSE EMPLOYEE-FILE.
+           PERFORM CLOSE-ALL-FILES.
            STOP RUN.
 
 
 
            *> PARAGRAPHS ******************************
            *> *****************************************
-           
+
+       OPEN-ALL-FILES.
+           OPEN I-O EMPLOYEE-FILE
+           IF EMPLOYEE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF
+           IF EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "ERROR: Could not open employee.dat file."
+               DISPLAY "Please check if it exists."
+               STOP RUN
+           END-IF
+
+           OPEN I-O ITEM-MASTER-FILE
+           IF ITEM-MASTER-STATUS = "35"
+               OPEN OUTPUT ITEM-MASTER-FILE
+               CLOSE ITEM-MASTER-FILE
+               OPEN I-O ITEM-MASTER-FILE
+           END-IF
+           IF ITEM-MASTER-STATUS NOT = "00"
+               DISPLAY "ERROR: Could not open itemmaster.dat file."
+               STOP RUN
+           END-IF
+
+           OPEN I-O SUSPENDED-SALES-FILE
+           IF SUSPENDED-STATUS = "35"
+               OPEN OUTPUT SUSPENDED-SALES-FILE
+               CLOSE SUSPENDED-SALES-FILE
+               OPEN I-O SUSPENDED-SALES-FILE
+           END-IF
+           IF SUSPENDED-STATUS NOT = "00"
+               DISPLAY "ERROR: Could not open suspended.dat file."
+               STOP RUN
+           END-IF
+
+           PERFORM SEED-RECEIPT-NUMBER
+
+           OPEN EXTEND RECEIPT-FILE
+           IF RECEIPT-STATUS NOT = "00" AND RECEIPT-STATUS NOT = "05"
+               DISPLAY "ERROR: Could not open receipts.dat file."
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO REPORT-DATE
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-STATUS NOT = "00" AND AUDIT-STATUS NOT = "05"
+               DISPLAY "ERROR: Could not open auditlog.dat file."
+               STOP RUN
+           END-IF
+           .
+
+       CLOSE-ALL-FILES.
+           CLOSE EMPLOYEE-FILE
+           CLOSE ITEM-MASTER-FILE
+           CLOSE SUSPENDED-SALES-FILE
+           CLOSE RECEIPT-FILE
+           CLOSE AUDIT-LOG-FILE
+           .
+
+      *> RECEIPT-NUMBER is a working-storage counter with no file of
+      *> its own, so each run seeds it from the highest receipt
+      *> number already on receipts.dat instead of always starting
+      *> over at 1.
+       SEED-RECEIPT-NUMBER.
+           MOVE 1 TO RECEIPT-NUMBER
+           MOVE 'N' TO SEED-EOF
+           OPEN INPUT RECEIPT-FILE
+           IF RECEIPT-STATUS = "00"
+               PERFORM UNTIL SEED-EOF = 'Y'
+                   READ RECEIPT-FILE
+                       AT END
+                           MOVE 'Y' TO SEED-EOF
+                       NOT AT END
+                           IF RC-RECEIPT-NUMBER >= RECEIPT-NUMBER
+                               COMPUTE RECEIPT-NUMBER =
+                                   RC-RECEIPT-NUMBER + 1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RECEIPT-FILE
+           END-IF
+           .
+
+      *> CS-TICKET-NUMBER has no file of its own either, so once the
+      *> cashier is known, seed it from the highest ticket number
+      *> already on suspended.dat for this employee to avoid
+      *> colliding with SS-KEY from an earlier, already-ended session.
+       SEED-TICKET-NUMBER.
+           MOVE 1 TO CS-TICKET-NUMBER
+           MOVE 'N' TO SEED-EOF
+           MOVE EMPLOYEE TO SS-EMPLOYEE-ID
+           MOVE 0 TO SS-TICKET-NUMBER
+           START SUSPENDED-SALES-FILE KEY IS NOT LESS THAN SS-KEY
+               INVALID KEY
+                   MOVE 'Y' TO SEED-EOF
+           END-START
+           PERFORM UNTIL SEED-EOF = 'Y'
+               READ SUSPENDED-SALES-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO SEED-EOF
+                   NOT AT END
+                       IF SS-EMPLOYEE-ID = EMPLOYEE
+                           IF SS-TICKET-NUMBER >= CS-TICKET-NUMBER
+                               COMPUTE CS-TICKET-NUMBER =
+                                   SS-TICKET-NUMBER + 1
+                           END-IF
+                       ELSE
+                           MOVE 'Y' TO SEED-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+           *> *****************************************
+           *> MANAGER MENU AND MANAGER-ONLY FUNCTIONS
+           *> *****************************************
+
        MANAGER-MENU.
-               DISPLAY "Welcome to the Manager Menu."
-               *> Manager menu logic here
+           MOVE 'N' TO MANAGER-EXIT-FLAG
+           PERFORM UNTIL MANAGER-EXIT-FLAG = 'Y'
+               DISPLAY "======== MANAGER MENU ========"
+               DISPLAY "1. Approve Price Override"
+               DISPLAY "2. Unlock Cashier Account"
+               DISPLAY "3. View / Close Register"
+               DISPLAY "4. Exit"
+               DISPLAY "==============================="
+               DISPLAY "Select an option (1 - 4):"
+               ACCEPT MANAGER-CHOICE
+
+               IF MANAGER-CHOICE NOT NUMERIC OR MANAGER-CHOICE < 1
+                  OR MANAGER-CHOICE > 4
+                   DISPLAY "ERROR: Invalid choice."
+                   DISPLAY "Please enter a number between 1 and 4."
+               ELSE
+                   EVALUATE MANAGER-CHOICE
+                     WHEN 1 PERFORM MGR-APPROVE-PRICE-OVERRIDE
+                     WHEN 2 PERFORM MGR-UNLOCK-ACCOUNT
+                     WHEN 3 PERFORM MGR-VIEW-CLOSE-REGISTER
+                     WHEN 4
+                         DISPLAY "Exiting manager menu..."
+                         MOVE 'Y' TO MANAGER-EXIT-FLAG
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           .
+
+       MGR-APPROVE-PRICE-OVERRIDE.
+           DISPLAY "Enter barcode to override price on: "
+           ACCEPT ITEM-BARCODE
+           MOVE ITEM-BARCODE TO IM-BARCODE
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Barcode not found in item master."
+               NOT INVALID KEY
+                   DISPLAY "Current price: " IM-PRICE
+                   DISPLAY "Enter new price: "
+                   ACCEPT NEW-PRICE
+                   MOVE NEW-PRICE TO IM-PRICE
+                   REWRITE ITEM-MASTER-RECORD
+                   DISPLAY "Price override approved."
+                   MOVE "PRICE OVERRIDE" TO AL-ACTION
+                   MOVE ITEM-BARCODE TO AL-BARCODE
+                   MOVE NEW-PRICE TO AL-AMOUNT
+                   MOVE "APPROVED BY MANAGER" TO AL-DETAIL
+                   MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                   PERFORM WRITE-AUDIT-ENTRY
+           END-READ
            .
+
+       MGR-UNLOCK-ACCOUNT.
+           DISPLAY "Enter employee ID to unlock: "
+           ACCEPT APPROVAL-MANAGER-ID
+           MOVE APPROVAL-MANAGER-ID TO FILE-EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Employee ID not found."
+               NOT INVALID KEY
+                   MOVE 'N' TO FILE-LOCKOUT-FLAG
+                   REWRITE EMPLOYEE-RECORD
+                   DISPLAY "Account unlocked for " FILE-NAME
+                   MOVE "UNLOCK ACCOUNT" TO AL-ACTION
+                   MOVE SPACES TO AL-BARCODE
+                   MOVE 0 TO AL-AMOUNT
+                   MOVE APPROVAL-MANAGER-ID TO AL-DETAIL
+                   MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                   PERFORM WRITE-AUDIT-ENTRY
+           END-READ
+           .
+
+       MGR-VIEW-CLOSE-REGISTER.
+           MOVE 0 TO REGISTER-SALES-TOTAL
+           MOVE 0 TO REGISTER-TRANS-COUNT
+           MOVE 'N' TO REGISTER-EOF
+           CLOSE RECEIPT-FILE
+           OPEN INPUT RECEIPT-FILE
+           PERFORM UNTIL REGISTER-EOF = 'Y'
+               READ RECEIPT-FILE
+                   AT END
+                       MOVE 'Y' TO REGISTER-EOF
+                   NOT AT END
+                       IF RC-TIMESTAMP(1:8) = REPORT-DATE
+                           ADD RC-TOTAL-AMOUNT TO REGISTER-SALES-TOTAL
+                           ADD 1 TO REGISTER-TRANS-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RECEIPT-FILE
+           OPEN EXTEND RECEIPT-FILE
+           DISPLAY "======== REGISTER STATUS ========"
+           DISPLAY "Transactions rung up : " REGISTER-TRANS-COUNT
+           DISPLAY "Total sales recorded : " REGISTER-SALES-TOTAL
+           DISPLAY "=================================="
+           DISPLAY "Close the register now? (Y/N): "
+           ACCEPT APPROVAL-PASSWORD
+           IF FUNCTION TRIM(APPROVAL-PASSWORD) = "Y" OR
+              FUNCTION TRIM(APPROVAL-PASSWORD) = "y"
+               DISPLAY "Register closed."
+               MOVE "REGISTER CLOSE" TO AL-ACTION
+               MOVE SPACES TO AL-BARCODE
+               MOVE REGISTER-SALES-TOTAL TO AL-AMOUNT
+               MOVE "END OF SHIFT CLOSE" TO AL-DETAIL
+               MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+               PERFORM WRITE-AUDIT-ENTRY
+               MOVE 'Y' TO MANAGER-EXIT-FLAG
+           END-IF
+           .
+
+           *> *****************************************
+           *> CASHIER MENU AND CASHIER FUNCTIONS
+           *> *****************************************
+
        CASHIER-MENU.
-            DISPLAY "Welcome to the Cashier Menu."
-               *> Cashier menu logic here
-           DISPLAY "======== CASHIER MENU ========"
-           DISPLAY "1. Scan Item"
-           DISPLAY "2. Apply Discount"
-           DISPLAY "3. Cancel Item"
-           DISPLAY "4. Change Quantity"
-           DISPLAY "5. Change Price"
-           DISPLAY "6. Void Item"
-           DISPLAY "7. Suspend Sale"
-           DISPLAY "8. Exit"
-           DISPLAY "==============================="
-           DISPLAY "Select an option (1 - 8):"
-           ACCEPT CASHIER-CHOICE  
-
-             IF CASHIER-CHOICE = SPACES
-               DISPLAY "ERROR: Choice cannot be blank."
-               GO TO CASHIER-MENU
-             END-IF.
-
-             IF CASHIER-CHOICE NOT NUMERIC OR CASHIER-CHOICE < 1 OR 
-                CASHIER-CHOICE > 8
-               DISPLAY "ERROR: Invalid choice."
-               DISPLAY "Please enter a number between 1 and 8."
-               GO TO CASHIER-MENU
-             END-IF.
-           
-           EVALUATE CASHIER-CHOICE
-             WHEN 1 PERFORM SCAN-ITEM
-             WHEN 2 PERFORM APPLY-DISCOUNT
-             WHEN 3 PERFORM CANCEL-ITEM
-             WHEN 4 PERFORM CHANGE-QUANTITY
-             WHEN 5 PERFORM CHANGE-PRICE
-             WHEN 6 PERFORM VOID-ITEM
-             WHEN 7 PERFORM SUSPEND-SALE
-             WHEN 8 DISPLAY "Exiting cashier menu..."
-             WHEN OTHER DISPLAY "Invalid option. Please try again."
-           END-EVALUATE.
+           MOVE 'N' TO CASHIER-EXIT-FLAG
+           PERFORM UNTIL CASHIER-EXIT-FLAG = 'Y'
+               DISPLAY "======== CASHIER MENU ========"
+               DISPLAY "1. Scan Item"
+               DISPLAY "2. Apply Discount"
+               DISPLAY "3. Cancel Item"
+               DISPLAY "4. Change Quantity"
+               DISPLAY "5. Change Price"
+               DISPLAY "6. Void Item"
+               DISPLAY "7. Suspend Sale"
+               DISPLAY "8. Recall Sale"
+               DISPLAY "9. Total Sale"
+               DISPLAY "10. Exit"
+               DISPLAY "==============================="
+               DISPLAY "Select an option (1 - 10):"
+               ACCEPT CASHIER-CHOICE
+
+               IF CASHIER-CHOICE NOT NUMERIC OR CASHIER-CHOICE < 1 OR
+                  CASHIER-CHOICE > 10
+                   DISPLAY "ERROR: Invalid choice."
+                   DISPLAY "Please enter a number between 1 and 10."
+               ELSE
+                   EVALUATE CASHIER-CHOICE
+                     WHEN 1 PERFORM SCAN-ITEM
+                     WHEN 2 PERFORM APPLY-DISCOUNT
+                     WHEN 3 PERFORM CANCEL-ITEM
+                     WHEN 4 PERFORM CHANGE-QUANTITY
+                     WHEN 5 PERFORM CHANGE-PRICE
+                     WHEN 6 PERFORM VOID-ITEM
+                     WHEN 7 PERFORM SUSPEND-SALE
+                     WHEN 8 PERFORM RECALL-SALE
+                     WHEN 9 PERFORM TOTAL-SALE
+                     WHEN 10
+                         DISPLAY "Exiting cashier menu..."
+                         MOVE 'Y' TO CASHIER-EXIT-FLAG
+                     WHEN OTHER
+                         DISPLAY "Invalid option. Please try again."
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           .
 
           *> Sub PARAGRAPHS for Cashier Menu Options
        SCAN-ITEM.
            DISPLAY "Entering Scan Mode. Type 'M' to return to menu"
+           MOVE 'N' TO SCAN-EXIT
            PERFORM UNTIL SCAN-EXIT = 'Y'
              DISPLAY "Scan item: "
              ACCEPT ITEM-BARCODE
              IF FUNCTION TRIM(ITEM-BARCODE) = "M"
                 MOVE 'Y' TO SCAN-EXIT
                  DISPLAY "Returning to Cashier Menu..."
-                ELSE IF FUNCTION TRIM(ITEM-BARCODE) = SPACE   
+                ELSE IF FUNCTION TRIM(ITEM-BARCODE) = SPACE
                         DISPLAY "ERROR: Item barcode "
                         DISPLAY "cannot be blank."
                         ELSE IF LENGTH OF ITEM-BARCODE NOT = 20
-                                DISPLAY "ERROR: Item barcode "  
+                                DISPLAY "ERROR: Item barcode "
                                 DISPLAY "must be exactly 20 digits."
                                 ELSE IF ITEM-BARCODE NOT NUMERIC
-                                        DISPLAY "ERROR: Item barcode " 
+                                        DISPLAY "ERROR: Item barcode "
                                         DISPLAY "must be numeric."
                                         ELSE
                                             *> Process the scanned item
                                             PERFORM PROCESS-ITEM
-                                            *> Logic for processing 
-                                            *>the scanned item
-                                            DISPLAY "Item scanned "
-                                            DISPLAY "successfully: " 
-                                            ITEM-BARCODE
                                             *> Reset the barcode for next scan
                                             MOVE SPACES TO ITEM-BARCODE
-                                     END-IF 
+                                     END-IF
                              END-IF
                      END-IF
-             END-IF 
-             
+             END-IF
+
            END-PERFORM.
-           
+
 
 
        PROCESS-ITEM.
-              DISPLAY "Processing item: " ITEM-BARCODE
-              *> Logic for processing the scanned item
-           .
+           MOVE ITEM-BARCODE TO IM-BARCODE
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Barcode not found in item master. "
+                   DISPLAY "Item rejected - see a manager to add it."
+               NOT INVALID KEY
+                   IF CS-ITEM-COUNT >= 50
+                       DISPLAY "ERROR: Sale is full. Total sale "
+                       DISPLAY "before scanning more items."
+                   ELSE
+                       ADD 1 TO CS-ITEM-COUNT
+                       MOVE IM-BARCODE TO
+                            CS-ITEM-BARCODE(CS-ITEM-COUNT)
+                       MOVE IM-DESCRIPTION TO
+                            CS-ITEM-DESC(CS-ITEM-COUNT)
+                       MOVE IM-PRICE TO
+                            CS-ITEM-PRICE(CS-ITEM-COUNT)
+                       MOVE 1 TO CS-ITEM-QTY(CS-ITEM-COUNT)
+                       MOVE IM-TAX-FLAG TO
+                            CS-ITEM-TAX-FLAG(CS-ITEM-COUNT)
+                       MOVE 'N' TO CS-ITEM-VOID-FLAG(CS-ITEM-COUNT)
 
+                       COMPUTE LINE-AMOUNT = IM-PRICE
+                       ADD LINE-AMOUNT TO CS-SUBTOTAL
+                       IF IM-TAXABLE
+                           COMPUTE LINE-TAX-AMOUNT ROUNDED =
+                               LINE-AMOUNT * SALES-TAX-RATE
+                           ADD LINE-TAX-AMOUNT TO CS-TAX-TOTAL
+                       END-IF
+                       COMPUTE CS-TOTAL = CS-SUBTOTAL + CS-TAX-TOTAL
 
+                       DISPLAY "Item scanned successfully: "
+                          IM-DESCRIPTION " @ " IM-PRICE
+                       DISPLAY "Running sale total: " CS-TOTAL
+
+                       MOVE "SCAN" TO AL-ACTION
+                       MOVE ITEM-BARCODE TO AL-BARCODE
+                       MOVE IM-PRICE TO AL-AMOUNT
+                       MOVE IM-DESCRIPTION TO AL-DETAIL
+                       MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                       PERFORM WRITE-AUDIT-ENTRY
+                   END-IF
+           END-READ
+           .
 
        APPLY-DISCOUNT.
-               DISPLAY "Applying discount..."
-                *> Logic for applying a discount
+           DISPLAY "Enter barcode to discount: "
+           ACCEPT SEARCH-BARCODE
+           PERFORM FIND-SALE-ITEM
+           IF ITEM-FOUND-FLAG = 'N'
+               DISPLAY "ERROR: Item not found in current sale."
+           ELSE
+               DISPLAY "Enter discount amount: "
+               ACCEPT DISCOUNT-AMOUNT
+               IF DISCOUNT-AMOUNT > CS-ITEM-PRICE(SALE-SUB)
+                   DISPLAY "ERROR: Discount cannot exceed the item's "
+                   DISPLAY "price. Discount not applied."
+               ELSE
+                   SUBTRACT DISCOUNT-AMOUNT FROM
+                       CS-ITEM-PRICE(SALE-SUB)
+                   SUBTRACT DISCOUNT-AMOUNT FROM CS-SUBTOTAL
+                   COMPUTE CS-TOTAL = CS-SUBTOTAL + CS-TAX-TOTAL
+                   DISPLAY "Discount applied. New sale total: "
+                      CS-TOTAL
+
+                   MOVE "DISCOUNT" TO AL-ACTION
+                   MOVE SEARCH-BARCODE TO AL-BARCODE
+                   MOVE DISCOUNT-AMOUNT TO AL-AMOUNT
+                   MOVE "DISCOUNT APPLIED" TO AL-DETAIL
+                   MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                   PERFORM WRITE-AUDIT-ENTRY
+               END-IF
+           END-IF
            .
 
        CANCEL-ITEM.
-               DISPLAY "Cancelling item..."
-                *> Logic for cancelling an item
+           DISPLAY "Enter barcode to cancel: "
+           ACCEPT SEARCH-BARCODE
+           PERFORM FIND-SALE-ITEM
+           IF ITEM-FOUND-FLAG = 'N'
+               DISPLAY "ERROR: Item not found in current sale."
+           ELSE
+               PERFORM VALIDATE-MANAGER-APPROVAL
+               IF APPROVAL-GRANTED-FLAG = 'N'
+                   DISPLAY "ERROR: Cancel not approved. Item stays "
+                   DISPLAY "on the sale."
+
+                   MOVE "CANCEL DENIED" TO AL-ACTION
+                   MOVE SEARCH-BARCODE TO AL-BARCODE
+                   MOVE CS-ITEM-PRICE(SALE-SUB) TO AL-AMOUNT
+                   MOVE "APPROVAL NOT GRANTED" TO AL-DETAIL
+                   MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                   PERFORM WRITE-AUDIT-ENTRY
+               ELSE
+                   PERFORM REMOVE-SALE-ITEM-TOTALS
+                   DISPLAY "Item cancelled. New sale total: "
+                      CS-TOTAL
+
+                   MOVE "CANCEL" TO AL-ACTION
+                   MOVE SEARCH-BARCODE TO AL-BARCODE
+                   MOVE CS-ITEM-PRICE(SALE-SUB) TO AL-AMOUNT
+                   MOVE APPROVAL-MANAGER-NAME TO AL-DETAIL
+                   MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                   PERFORM WRITE-AUDIT-ENTRY
+               END-IF
+           END-IF
            .
 
        CHANGE-QUANTITY.
-               DISPLAY "Changing quantity..."
-                *> Logic for changing quantity
+           DISPLAY "Enter barcode to change quantity on: "
+           ACCEPT SEARCH-BARCODE
+           PERFORM FIND-SALE-ITEM
+           IF ITEM-FOUND-FLAG = 'N'
+               DISPLAY "ERROR: Item not found in current sale."
+           ELSE
+               DISPLAY "Enter new quantity: "
+               ACCEPT NEW-QUANTITY
+               COMPUTE LINE-AMOUNT =
+                   CS-ITEM-PRICE(SALE-SUB) * NEW-QUANTITY
+               MOVE NEW-QUANTITY TO CS-ITEM-QTY(SALE-SUB)
+               PERFORM RECALCULATE-SALE-TOTALS
+               DISPLAY "Quantity changed. New sale total: " CS-TOTAL
+
+               MOVE "QTY CHANGE" TO AL-ACTION
+               MOVE SEARCH-BARCODE TO AL-BARCODE
+               MOVE LINE-AMOUNT TO AL-AMOUNT
+               MOVE "QUANTITY UPDATED" TO AL-DETAIL
+               MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+               PERFORM WRITE-AUDIT-ENTRY
+           END-IF
            .
 
+      *> Looks the item's price up in ITEM-MASTER-FILE and caps how
+      *> far a cashier can discount the sale line off that master
+      *> price without a manager override - mirrors the VOID-ITEM /
+      *> CANCEL-ITEM approval flow.
        CHANGE-PRICE.
-               DISPLAY "Changing price..."
-                *> Logic for changing price
+           DISPLAY "Enter barcode to change price on: "
+           ACCEPT SEARCH-BARCODE
+           PERFORM FIND-SALE-ITEM
+           IF ITEM-FOUND-FLAG = 'N'
+               DISPLAY "ERROR: Item not found in current sale."
+           ELSE
+               MOVE SEARCH-BARCODE TO IM-BARCODE
+               READ ITEM-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "ERROR: Barcode not found in item "
+                       DISPLAY "master."
+                   NOT INVALID KEY
+                       PERFORM CHANGE-PRICE-WITH-CEILING
+               END-READ
+           END-IF
            .
 
+       CHANGE-PRICE-WITH-CEILING.
+           MOVE CS-ITEM-PRICE(SALE-SUB) TO OLD-LINE-PRICE
+           COMPUTE PRICE-CHANGE-FLOOR ROUNDED =
+               IM-PRICE * (1 - PRICE-CHANGE-CEILING-PCT)
+           DISPLAY "Item master price: " IM-PRICE
+           DISPLAY "Enter new price: "
+           ACCEPT NEW-PRICE
+
+           IF NEW-PRICE < PRICE-CHANGE-FLOOR
+               DISPLAY "Price falls below the " PRICE-CHANGE-FLOOR
+                  " ceiling for an unapproved discount."
+               PERFORM VALIDATE-MANAGER-APPROVAL
+               IF APPROVAL-GRANTED-FLAG = 'N'
+                   DISPLAY "ERROR: Price change not approved. "
+                   DISPLAY "Line price unchanged."
+               ELSE
+                   PERFORM APPLY-PRICE-CHANGE
+                   MOVE SPACES TO AL-DETAIL
+                   STRING "WAS " DELIMITED BY SIZE
+                      PRICE-DISPLAY DELIMITED BY SIZE
+                      INTO AL-DETAIL
+                   MOVE "PRICE OVERRIDE" TO AL-ACTION
+                   PERFORM LOG-PRICE-CHANGE
+               END-IF
+           ELSE
+               PERFORM APPLY-PRICE-CHANGE
+               MOVE SPACES TO AL-DETAIL
+               STRING "WAS " DELIMITED BY SIZE
+                  PRICE-DISPLAY DELIMITED BY SIZE
+                  INTO AL-DETAIL
+               MOVE "PRICE CHANGE" TO AL-ACTION
+               PERFORM LOG-PRICE-CHANGE
+           END-IF
+           .
+
+       APPLY-PRICE-CHANGE.
+           MOVE OLD-LINE-PRICE TO PRICE-DISPLAY
+           MOVE NEW-PRICE TO CS-ITEM-PRICE(SALE-SUB)
+           PERFORM RECALCULATE-SALE-TOTALS
+           DISPLAY "Price changed. New sale total: " CS-TOTAL
+           .
+
+       LOG-PRICE-CHANGE.
+           MOVE SEARCH-BARCODE TO AL-BARCODE
+           MOVE NEW-PRICE TO AL-AMOUNT
+           MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+           PERFORM WRITE-AUDIT-ENTRY
+           .
+
+      *> Every void requires a manager standing by to approve it, no
+      *> matter the amount; VOID-THRESHOLD-AMOUNT still flags the
+      *> larger ones distinctly in the audit trail for loss-prevention
+      *> review.
        VOID-ITEM.
-               DISPLAY "Voiding item..."
-                *> Logic for voiding an item
+           DISPLAY "Enter barcode to void: "
+           ACCEPT SEARCH-BARCODE
+           PERFORM FIND-SALE-ITEM
+           IF ITEM-FOUND-FLAG = 'N'
+               DISPLAY "ERROR: Item not found in current sale."
+           ELSE
+               PERFORM VALIDATE-MANAGER-APPROVAL
+               IF APPROVAL-GRANTED-FLAG = 'N'
+                   DISPLAY "ERROR: Void not approved. Item stays "
+                   DISPLAY "on the sale."
+
+                   MOVE "VOID DENIED" TO AL-ACTION
+                   MOVE SEARCH-BARCODE TO AL-BARCODE
+                   MOVE CS-ITEM-PRICE(SALE-SUB) TO AL-AMOUNT
+                   MOVE "APPROVAL NOT GRANTED" TO AL-DETAIL
+                   MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                   PERFORM WRITE-AUDIT-ENTRY
+               ELSE
+                   MOVE SPACES TO AL-DETAIL
+                   IF CS-ITEM-PRICE(SALE-SUB) > VOID-THRESHOLD-AMOUNT
+                       STRING "OVER THRESH: " DELIMITED BY SIZE
+                          APPROVAL-MANAGER-NAME DELIMITED BY SIZE
+                          INTO AL-DETAIL
+                   ELSE
+                       MOVE APPROVAL-MANAGER-NAME TO AL-DETAIL
+                   END-IF
+                   PERFORM REMOVE-SALE-ITEM-TOTALS
+                   DISPLAY "Item voided. New sale total: " CS-TOTAL
+
+                   MOVE "VOID" TO AL-ACTION
+                   MOVE SEARCH-BARCODE TO AL-BARCODE
+                   MOVE CS-ITEM-PRICE(SALE-SUB) TO AL-AMOUNT
+                   MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                   PERFORM WRITE-AUDIT-ENTRY
+               END-IF
+           END-IF
            .
 
        SUSPEND-SALE.
-               DISPLAY "Suspending sale..."
-                *> Logic for suspending a sale
+           IF CS-ITEM-COUNT = 0
+               DISPLAY "ERROR: No items to suspend."
+           ELSE
+               MOVE EMPLOYEE TO SS-EMPLOYEE-ID
+               MOVE CS-TICKET-NUMBER TO SS-TICKET-NUMBER
+               MOVE CS-SUBTOTAL TO SS-RUNNING-TOTAL
+               MOVE CS-TAX-TOTAL TO SS-TAX-TOTAL
+               MOVE 0 TO ACTIVE-ITEM-SUB
+               PERFORM VARYING SALE-SUB FROM 1 BY 1
+                   UNTIL SALE-SUB > CS-ITEM-COUNT
+                   IF CS-ITEM-VOID-FLAG(SALE-SUB) = 'N'
+                       ADD 1 TO ACTIVE-ITEM-SUB
+                       MOVE CS-ITEM-BARCODE(SALE-SUB) TO
+                            SS-ITEM-BARCODE(ACTIVE-ITEM-SUB)
+                       MOVE CS-ITEM-DESC(SALE-SUB) TO
+                            SS-ITEM-DESC(ACTIVE-ITEM-SUB)
+                       MOVE CS-ITEM-PRICE(SALE-SUB) TO
+                            SS-ITEM-PRICE(ACTIVE-ITEM-SUB)
+                       MOVE CS-ITEM-QTY(SALE-SUB) TO
+                            SS-ITEM-QTY(ACTIVE-ITEM-SUB)
+                       MOVE CS-ITEM-TAX-FLAG(SALE-SUB) TO
+                            SS-ITEM-TAX-FLAG(ACTIVE-ITEM-SUB)
+                   END-IF
+               END-PERFORM
+               MOVE ACTIVE-ITEM-SUB TO SS-ITEM-COUNT
+               WRITE SUSPENDED-SALE-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR: Could not suspend sale - "
+                       DISPLAY "ticket number already in use."
+                   NOT INVALID KEY
+                       DISPLAY "Sale suspended as ticket number "
+                          CS-TICKET-NUMBER
+
+                       MOVE "SUSPEND" TO AL-ACTION
+                       MOVE SPACES TO AL-BARCODE
+                       MOVE CS-TOTAL TO AL-AMOUNT
+                       MOVE "SALE SUSPENDED" TO AL-DETAIL
+                       MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                       PERFORM WRITE-AUDIT-ENTRY
+
+                       ADD 1 TO CS-TICKET-NUMBER
+                       MOVE 0 TO CS-ITEM-COUNT
+                       MOVE 0 TO CS-SUBTOTAL
+                       MOVE 0 TO CS-TAX-TOTAL
+                       MOVE 0 TO CS-TOTAL
+               END-WRITE
+           END-IF
+           .
+
+       RECALL-SALE.
+           IF CS-ITEM-COUNT NOT = 0
+               DISPLAY "ERROR: Finish or suspend the current sale "
+               DISPLAY "before recalling another ticket."
+           ELSE
+               DISPLAY "Enter ticket number to recall: "
+               ACCEPT RECALL-TICKET-NUMBER
+               MOVE EMPLOYEE TO SS-EMPLOYEE-ID
+               MOVE RECALL-TICKET-NUMBER TO SS-TICKET-NUMBER
+               READ SUSPENDED-SALES-FILE
+                   INVALID KEY
+                       DISPLAY "ERROR: No suspended sale found "
+                       DISPLAY "under that ticket number."
+                   NOT INVALID KEY
+                       MOVE SS-RUNNING-TOTAL TO CS-SUBTOTAL
+                       MOVE SS-TAX-TOTAL TO CS-TAX-TOTAL
+                       COMPUTE CS-TOTAL = CS-SUBTOTAL + CS-TAX-TOTAL
+                       MOVE SS-ITEM-COUNT TO CS-ITEM-COUNT
+                       PERFORM VARYING SALE-SUB FROM 1 BY 1
+                           UNTIL SALE-SUB > SS-ITEM-COUNT
+                           MOVE SS-ITEM-BARCODE(SALE-SUB) TO
+                                CS-ITEM-BARCODE(SALE-SUB)
+                           MOVE SS-ITEM-DESC(SALE-SUB) TO
+                                CS-ITEM-DESC(SALE-SUB)
+                           MOVE SS-ITEM-PRICE(SALE-SUB) TO
+                                CS-ITEM-PRICE(SALE-SUB)
+                           MOVE SS-ITEM-QTY(SALE-SUB) TO
+                                CS-ITEM-QTY(SALE-SUB)
+                           MOVE SS-ITEM-TAX-FLAG(SALE-SUB) TO
+                                CS-ITEM-TAX-FLAG(SALE-SUB)
+                           MOVE 'N' TO CS-ITEM-VOID-FLAG(SALE-SUB)
+                       END-PERFORM
+                       DELETE SUSPENDED-SALES-FILE
+
+      *> The recalled ticket no longer occupies a slot on
+      *> suspended.dat, and this employee may still have other
+      *> tickets parked there, so re-seed the next-available ticket
+      *> number from the file rather than just incrementing forward
+      *> from the one just recalled.
+                       PERFORM SEED-TICKET-NUMBER
+                       DISPLAY "Ticket " SS-TICKET-NUMBER
+                          " recalled. Sale total: " CS-TOTAL
+
+                       MOVE "RECALL" TO AL-ACTION
+                       MOVE SPACES TO AL-BARCODE
+                       MOVE CS-TOTAL TO AL-AMOUNT
+                       MOVE "SALE RECALLED" TO AL-DETAIL
+                       MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+                       PERFORM WRITE-AUDIT-ENTRY
+               END-READ
+           END-IF
+           .
+
+       TOTAL-SALE.
+           IF CS-ITEM-COUNT = 0
+               DISPLAY "ERROR: No items in the current sale."
+           ELSE
+               DISPLAY "======== SALE TOTAL ========"
+               DISPLAY "Subtotal: " CS-SUBTOTAL
+               DISPLAY "Tax     : " CS-TAX-TOTAL
+               DISPLAY "Total   : " CS-TOTAL
+               DISPLAY "1. Cash"
+               DISPLAY "2. Credit"
+               DISPLAY "Select tender type (1 - 2): "
+               ACCEPT TENDER-CHOICE
+
+               IF TENDER-CHOICE = 1
+                   MOVE "CASH" TO TENDER-TYPE-TEXT
+                   DISPLAY "Enter amount tendered: "
+                   ACCEPT TENDERED-AMOUNT
+                   IF TENDERED-AMOUNT < CS-TOTAL
+                       DISPLAY "ERROR: Amount tendered is less than "
+                       DISPLAY "the total due. Sale not completed."
+                   ELSE
+                       COMPUTE CHANGE-DUE-AMOUNT =
+                           TENDERED-AMOUNT - CS-TOTAL
+                       PERFORM FINISH-SALE
+                   END-IF
+               ELSE IF TENDER-CHOICE = 2
+                   MOVE "CREDIT" TO TENDER-TYPE-TEXT
+                   MOVE CS-TOTAL TO TENDERED-AMOUNT
+                   MOVE 0 TO CHANGE-DUE-AMOUNT
+                   PERFORM FINISH-SALE
+               ELSE
+                   DISPLAY "ERROR: Invalid tender type selected."
+               END-IF
+               END-IF
+           END-IF
+           .
+
+       FINISH-SALE.
+           MOVE RECEIPT-NUMBER TO RC-RECEIPT-NUMBER
+           MOVE EMPLOYEE TO RC-EMPLOYEE-ID
+           MOVE FUNCTION CURRENT-DATE(1:20) TO RC-TIMESTAMP
+           MOVE TENDER-TYPE-TEXT TO RC-TENDER-TYPE
+           MOVE CS-SUBTOTAL TO RC-SUBTOTAL-AMOUNT
+           MOVE CS-TAX-TOTAL TO RC-TAX-AMOUNT
+           MOVE CS-TOTAL TO RC-TOTAL-AMOUNT
+           MOVE TENDERED-AMOUNT TO RC-TENDERED-AMOUNT
+           MOVE CHANGE-DUE-AMOUNT TO RC-CHANGE-DUE
+           MOVE 0 TO ACTIVE-ITEM-SUB
+           PERFORM VARYING RECEIPT-SUB FROM 1 BY 1
+               UNTIL RECEIPT-SUB > CS-ITEM-COUNT
+               IF CS-ITEM-VOID-FLAG(RECEIPT-SUB) = 'N'
+                   ADD 1 TO ACTIVE-ITEM-SUB
+                   MOVE CS-ITEM-BARCODE(RECEIPT-SUB) TO
+                        RC-ITEM-BARCODE(ACTIVE-ITEM-SUB)
+                   MOVE CS-ITEM-DESC(RECEIPT-SUB) TO
+                        RC-ITEM-DESC(ACTIVE-ITEM-SUB)
+                   MOVE CS-ITEM-PRICE(RECEIPT-SUB) TO
+                        RC-ITEM-PRICE(ACTIVE-ITEM-SUB)
+                   MOVE CS-ITEM-QTY(RECEIPT-SUB) TO
+                        RC-ITEM-QTY(ACTIVE-ITEM-SUB)
+               END-IF
+           END-PERFORM
+           MOVE ACTIVE-ITEM-SUB TO RC-ITEM-COUNT
+           WRITE RECEIPT-RECORD
+
+           DISPLAY "========== RECEIPT =========="
+           PERFORM VARYING RECEIPT-SUB FROM 1 BY 1
+               UNTIL RECEIPT-SUB > CS-ITEM-COUNT
+               IF CS-ITEM-VOID-FLAG(RECEIPT-SUB) = 'N'
+                   DISPLAY CS-ITEM-DESC(RECEIPT-SUB) " "
+                      CS-ITEM-QTY(RECEIPT-SUB) " @ "
+                      CS-ITEM-PRICE(RECEIPT-SUB)
+               END-IF
+           END-PERFORM
+           DISPLAY "Tax          : " CS-TAX-TOTAL
+           DISPLAY "Total        : " CS-TOTAL
+           DISPLAY "Tender       : " TENDER-TYPE-TEXT
+           DISPLAY "Tendered     : " TENDERED-AMOUNT
+           DISPLAY "Change due   : " CHANGE-DUE-AMOUNT
+           DISPLAY "=============================="
+
+           MOVE "SALE COMPLETE" TO AL-ACTION
+           MOVE SPACES TO AL-BARCODE
+           MOVE CS-TOTAL TO AL-AMOUNT
+           MOVE TENDER-TYPE-TEXT TO AL-DETAIL
+           MOVE EMPLOYEE TO AL-EMPLOYEE-ID
+           PERFORM WRITE-AUDIT-ENTRY
+
+           ADD 1 TO RECEIPT-NUMBER
+           ADD 1 TO CS-TICKET-NUMBER
+           MOVE 0 TO CS-ITEM-COUNT
+           MOVE 0 TO CS-SUBTOTAL
+           MOVE 0 TO CS-TAX-TOTAL
+           MOVE 0 TO CS-TOTAL
+           .
+
+           *> *****************************************
+           *> SHARED HELPER PARAGRAPHS
+           *> *****************************************
+
+       FIND-SALE-ITEM.
+           MOVE 'N' TO ITEM-FOUND-FLAG
+           PERFORM VARYING SALE-SUB FROM 1 BY 1
+               UNTIL SALE-SUB > CS-ITEM-COUNT
+               IF CS-ITEM-BARCODE(SALE-SUB) = SEARCH-BARCODE AND
+                  CS-ITEM-VOID-FLAG(SALE-SUB) = 'N'
+                   MOVE 'Y' TO ITEM-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+       REMOVE-SALE-ITEM-TOTALS.
+           COMPUTE LINE-AMOUNT =
+               CS-ITEM-PRICE(SALE-SUB) * CS-ITEM-QTY(SALE-SUB)
+           SUBTRACT LINE-AMOUNT FROM CS-SUBTOTAL
+           IF CS-ITEM-TAX-FLAG(SALE-SUB) = 'Y'
+               COMPUTE LINE-TAX-AMOUNT ROUNDED =
+                   LINE-AMOUNT * SALES-TAX-RATE
+               SUBTRACT LINE-TAX-AMOUNT FROM CS-TAX-TOTAL
+           END-IF
+           COMPUTE CS-TOTAL = CS-SUBTOTAL + CS-TAX-TOTAL
+           MOVE 'Y' TO CS-ITEM-VOID-FLAG(SALE-SUB)
+           .
+
+       RECALCULATE-SALE-TOTALS.
+           MOVE 0 TO CS-SUBTOTAL
+           MOVE 0 TO CS-TAX-TOTAL
+           PERFORM VARYING SALE-SUB FROM 1 BY 1
+               UNTIL SALE-SUB > CS-ITEM-COUNT
+               IF CS-ITEM-VOID-FLAG(SALE-SUB) = 'N'
+                   COMPUTE LINE-AMOUNT =
+                       CS-ITEM-PRICE(SALE-SUB) * CS-ITEM-QTY(SALE-SUB)
+                   ADD LINE-AMOUNT TO CS-SUBTOTAL
+                   IF CS-ITEM-TAX-FLAG(SALE-SUB) = 'Y'
+                       COMPUTE LINE-TAX-AMOUNT ROUNDED =
+                           LINE-AMOUNT * SALES-TAX-RATE
+                       ADD LINE-TAX-AMOUNT TO CS-TAX-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM
+           COMPUTE CS-TOTAL = CS-SUBTOTAL + CS-TAX-TOTAL
+           .
+
+       VALIDATE-MANAGER-APPROVAL.
+           MOVE 'N' TO APPROVAL-GRANTED-FLAG
+           DISPLAY "Manager approval required."
+           DISPLAY "Enter Manager Employee ID: "
+           ACCEPT APPROVAL-MANAGER-ID
+           DISPLAY "Enter Manager Password: "
+           ACCEPT APPROVAL-PASSWORD
+           MOVE APPROVAL-MANAGER-ID TO FILE-EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Manager ID not found."
+               NOT INVALID KEY
+                   IF FILE-ACCOUNT-LOCKED
+                       DISPLAY "ERROR: Manager account is locked."
+                   ELSE IF FILE-EMPLOYEE-INACTIVE
+                       DISPLAY "ERROR: Manager account is inactive."
+                   ELSE IF FILE-ROLE NOT = "MANAGER"
+                       DISPLAY "ERROR: Employee is not a manager."
+                   ELSE IF FILE-PASSWORD NOT = APPROVAL-PASSWORD
+                       DISPLAY "ERROR: Incorrect manager password."
+                   ELSE
+                       MOVE 'Y' TO APPROVAL-GRANTED-FLAG
+                       MOVE FILE-NAME TO APPROVAL-MANAGER-NAME
+                   END-IF
+           END-READ
+           .
+
+       WRITE-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE(1:20) TO AL-TIMESTAMP
+           WRITE AUDIT-LOG-RECORD
            .
