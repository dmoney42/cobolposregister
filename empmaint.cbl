@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE-EMPLOYEE-ID
+               FILE STATUS IS EMPLOYEE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+         01 EMPLOYEE-STATUS      PIC XX.
+
+      *> manager sign-on to this program (MANAGER role only)
+         01 MGR-EMPLOYEE-ID      PIC X(10).
+         01 MGR-PASSWORD         PIC X(20).
+         01 MGR-NAME             PIC X(30).
+         01 MGR-SIGNON-OK-FLAG   PIC X VALUE 'N'.
+
+      *> maintenance menu
+         01 MAINT-CHOICE         PIC 9.
+         01 MAINT-EXIT-FLAG      PIC X VALUE 'N'.
+
+      *> work fields for add / edit / deactivate
+         01 WORK-EMPLOYEE-ID     PIC X(10).
+         01 WORK-PASSWORD        PIC X(20).
+         01 WORK-NAME            PIC X(30).
+         01 WORK-ROLE            PIC X(10).
+         01 EDIT-CHOICE          PIC 9.
+
+       PROCEDURE DIVISION.
+       EMPMAINT-MAIN.
+           PERFORM OPEN-EMPLOYEE-FILE
+           PERFORM EMPMAINT-SIGNON
+
+           IF MGR-SIGNON-OK-FLAG = 'Y'
+               DISPLAY "Welcome to Employee Maintenance, " MGR-NAME
+               PERFORM MAINTENANCE-MENU
+           END-IF
+
+           CLOSE EMPLOYEE-FILE
+           STOP RUN
+           .
+
+       OPEN-EMPLOYEE-FILE.
+           OPEN I-O EMPLOYEE-FILE
+           IF EMPLOYEE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF
+           IF EMPLOYEE-STATUS NOT = "00"
+               DISPLAY "ERROR: Could not open employee.dat file."
+               STOP RUN
+           END-IF
+           .
+
+      *> Employee maintenance is manager-only - sign on exactly the
+      *> way EMPLOYEE-LOGIN validates a cashier, but refuse anyone
+      *> whose FILE-ROLE is not MANAGER.
+       EMPMAINT-SIGNON.
+           DISPLAY "======== EMPLOYEE MAINTENANCE SIGN-ON ========"
+           DISPLAY "Enter your Employee ID: "
+           ACCEPT MGR-EMPLOYEE-ID
+           DISPLAY "Enter your Password: "
+           ACCEPT MGR-PASSWORD
+
+           MOVE MGR-EMPLOYEE-ID TO FILE-EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Employee ID not found."
+               NOT INVALID KEY
+                   IF FILE-ACCOUNT-LOCKED
+                       DISPLAY "ERROR: This account is locked out."
+                   ELSE IF FILE-EMPLOYEE-INACTIVE
+                       DISPLAY "ERROR: This employee account is "
+                       DISPLAY "inactive."
+                   ELSE IF FILE-ROLE NOT = "MANAGER"
+                       DISPLAY "ERROR: Employee maintenance is "
+                       DISPLAY "restricted to the MANAGER role."
+                   ELSE IF FILE-PASSWORD NOT = MGR-PASSWORD
+                       DISPLAY "ERROR: Incorrect password."
+                   ELSE
+                       MOVE 'Y' TO MGR-SIGNON-OK-FLAG
+                       MOVE FILE-NAME TO MGR-NAME
+                   END-IF
+           END-READ
+           .
+
+       MAINTENANCE-MENU.
+           MOVE 'N' TO MAINT-EXIT-FLAG
+           PERFORM UNTIL MAINT-EXIT-FLAG = 'Y'
+               DISPLAY "======== EMPLOYEE MAINTENANCE ========"
+               DISPLAY "1. Add Employee"
+               DISPLAY "2. Edit Password or Role"
+               DISPLAY "3. Deactivate Employee"
+               DISPLAY "4. Exit"
+               DISPLAY "======================================="
+               DISPLAY "Select an option (1 - 4):"
+               ACCEPT MAINT-CHOICE
+
+               IF MAINT-CHOICE NOT NUMERIC OR MAINT-CHOICE < 1 OR
+                  MAINT-CHOICE > 4
+                   DISPLAY "ERROR: Invalid choice."
+                   DISPLAY "Please enter a number between 1 and 4."
+               ELSE
+                   EVALUATE MAINT-CHOICE
+                     WHEN 1 PERFORM ADD-EMPLOYEE
+                     WHEN 2 PERFORM EDIT-EMPLOYEE
+                     WHEN 3 PERFORM DEACTIVATE-EMPLOYEE
+                     WHEN 4
+                         DISPLAY "Exiting employee maintenance..."
+                         MOVE 'Y' TO MAINT-EXIT-FLAG
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           .
+
+       ADD-EMPLOYEE.
+           DISPLAY "Enter new Employee ID (10 digits): "
+           ACCEPT WORK-EMPLOYEE-ID
+
+           IF WORK-EMPLOYEE-ID = SPACES OR
+              WORK-EMPLOYEE-ID NOT NUMERIC OR
+              LENGTH OF WORK-EMPLOYEE-ID NOT = 10
+               DISPLAY "ERROR: Employee ID must be 10 numeric digits."
+           ELSE
+               MOVE WORK-EMPLOYEE-ID TO FILE-EMPLOYEE-ID
+               READ EMPLOYEE-FILE
+                   INVALID KEY
+                       PERFORM ADD-EMPLOYEE-DETAILS
+                   NOT INVALID KEY
+                       DISPLAY "ERROR: Employee ID already exists."
+               END-READ
+           END-IF
+           .
+
+       ADD-EMPLOYEE-DETAILS.
+           DISPLAY "Enter Name: "
+           ACCEPT WORK-NAME
+           DISPLAY "Enter Password: "
+           ACCEPT WORK-PASSWORD
+           DISPLAY "Enter Role (MANAGER or CASHIER): "
+           ACCEPT WORK-ROLE
+
+           IF WORK-ROLE NOT = "MANAGER" AND WORK-ROLE NOT = "CASHIER"
+               DISPLAY "ERROR: Role must be MANAGER or CASHIER."
+           ELSE
+               MOVE WORK-EMPLOYEE-ID TO FILE-EMPLOYEE-ID
+               MOVE WORK-PASSWORD TO FILE-PASSWORD
+               MOVE WORK-NAME TO FILE-NAME
+               MOVE WORK-ROLE TO FILE-ROLE
+               MOVE 'N' TO FILE-LOCKOUT-FLAG
+               MOVE 'A' TO FILE-STATUS-FLAG
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR: Could not add employee record."
+                   NOT INVALID KEY
+                       DISPLAY "Employee " WORK-EMPLOYEE-ID " added."
+               END-WRITE
+           END-IF
+           .
+
+       EDIT-EMPLOYEE.
+           DISPLAY "Enter Employee ID to edit: "
+           ACCEPT WORK-EMPLOYEE-ID
+           MOVE WORK-EMPLOYEE-ID TO FILE-EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Employee ID not found."
+               NOT INVALID KEY
+                   DISPLAY "1. Change Password"
+                   DISPLAY "2. Change Role"
+                   DISPLAY "3. Clear Lockout"
+                   DISPLAY "4. Reactivate Employee"
+                   DISPLAY "Select an option (1 - 4): "
+                   ACCEPT EDIT-CHOICE
+                   EVALUATE EDIT-CHOICE
+                     WHEN 1
+                         DISPLAY "Enter new password: "
+                         ACCEPT WORK-PASSWORD
+                         MOVE WORK-PASSWORD TO FILE-PASSWORD
+                         REWRITE EMPLOYEE-RECORD
+                         DISPLAY "Password changed."
+                     WHEN 2
+                         DISPLAY "Enter new role (MANAGER/CASHIER): "
+                         ACCEPT WORK-ROLE
+                         IF WORK-ROLE NOT = "MANAGER" AND
+                            WORK-ROLE NOT = "CASHIER"
+                             DISPLAY "ERROR: Role must be MANAGER "
+                             DISPLAY "or CASHIER."
+                         ELSE
+                             MOVE WORK-ROLE TO FILE-ROLE
+                             REWRITE EMPLOYEE-RECORD
+                             DISPLAY "Role changed."
+                         END-IF
+                     WHEN 3
+                         MOVE 'N' TO FILE-LOCKOUT-FLAG
+                         REWRITE EMPLOYEE-RECORD
+                         DISPLAY "Lockout cleared."
+                     WHEN 4
+                         MOVE 'A' TO FILE-STATUS-FLAG
+                         MOVE 'N' TO FILE-LOCKOUT-FLAG
+                         REWRITE EMPLOYEE-RECORD
+                         DISPLAY "Employee reactivated."
+                     WHEN OTHER
+                         DISPLAY "ERROR: Invalid choice."
+                   END-EVALUATE
+           END-READ
+           .
+
+       DEACTIVATE-EMPLOYEE.
+           DISPLAY "Enter Employee ID to deactivate: "
+           ACCEPT WORK-EMPLOYEE-ID
+           MOVE WORK-EMPLOYEE-ID TO FILE-EMPLOYEE-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: Employee ID not found."
+               NOT INVALID KEY
+                   MOVE 'I' TO FILE-STATUS-FLAG
+                   MOVE 'Y' TO FILE-LOCKOUT-FLAG
+                   REWRITE EMPLOYEE-RECORD
+                   DISPLAY "Employee " WORK-EMPLOYEE-ID
+                      " deactivated."
+           END-READ
+           .
