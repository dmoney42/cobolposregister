@@ -0,0 +1,22 @@
+      *> ===========================================================
+      *> RECPTREC.CPY
+      *> Completed-sale receipt record - one record per finished
+      *> transaction, appended to RECEIPT-FILE.  Also read back
+      *> sequentially by the end-of-day Z-report program.
+      *> ===========================================================
+       01 RECEIPT-RECORD.
+           05 RC-RECEIPT-NUMBER      PIC 9(08).
+           05 RC-EMPLOYEE-ID         PIC X(10).
+           05 RC-TIMESTAMP           PIC X(20).
+           05 RC-TENDER-TYPE         PIC X(06).
+           05 RC-SUBTOTAL-AMOUNT     PIC 9(7)V99.
+           05 RC-TAX-AMOUNT          PIC 9(7)V99.
+           05 RC-TOTAL-AMOUNT        PIC 9(7)V99.
+           05 RC-TENDERED-AMOUNT     PIC 9(7)V99.
+           05 RC-CHANGE-DUE          PIC 9(7)V99.
+           05 RC-ITEM-COUNT          PIC 9(03).
+           05 RC-ITEM-TABLE OCCURS 50 TIMES.
+               10 RC-ITEM-BARCODE    PIC X(20).
+               10 RC-ITEM-DESC       PIC X(30).
+               10 RC-ITEM-PRICE      PIC 9(5)V99.
+               10 RC-ITEM-QTY        PIC 9(03).
