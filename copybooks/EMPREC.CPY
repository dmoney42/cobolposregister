@@ -0,0 +1,16 @@
+      *> ===========================================================
+      *> EMPREC.CPY
+      *> Employee master record layout - shared by LOGIN-MODULE and
+      *> EMPMAINT.  Keyed on FILE-EMPLOYEE-ID for indexed access.
+      *> ===========================================================
+       01 EMPLOYEE-RECORD.
+           05 FILE-EMPLOYEE-ID    PIC X(10).
+           05 FILE-PASSWORD       PIC X(20).
+           05 FILE-NAME           PIC X(30).
+           05 FILE-ROLE           PIC X(10).
+           05 FILE-LOCKOUT-FLAG   PIC X(01) VALUE 'N'.
+               88 FILE-ACCOUNT-LOCKED   VALUE 'Y'.
+               88 FILE-ACCOUNT-UNLOCKED VALUE 'N'.
+           05 FILE-STATUS-FLAG    PIC X(01) VALUE 'A'.
+               88 FILE-EMPLOYEE-ACTIVE    VALUE 'A'.
+               88 FILE-EMPLOYEE-INACTIVE  VALUE 'I'.
