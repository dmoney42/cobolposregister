@@ -0,0 +1,12 @@
+      *> ===========================================================
+      *> AUDITREC.CPY
+      *> One line per cashier-menu action, appended to AUDIT-LOG-FILE
+      *> for loss-prevention reconstruction of register activity.
+      *> ===========================================================
+       01 AUDIT-LOG-RECORD.
+           05 AL-TIMESTAMP            PIC X(20).
+           05 AL-EMPLOYEE-ID          PIC X(10).
+           05 AL-ACTION               PIC X(20).
+           05 AL-BARCODE              PIC X(20).
+           05 AL-AMOUNT               PIC 9(7)V99.
+           05 AL-DETAIL               PIC X(30).
