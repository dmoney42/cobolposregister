@@ -0,0 +1,18 @@
+      *> ===========================================================
+      *> SUSPREC.CPY
+      *> Suspended sale record layout - keyed on employee ID plus
+      *> ticket number so a cashier's parked tickets sort together.
+      *> ===========================================================
+       01 SUSPENDED-SALE-RECORD.
+           05 SS-KEY.
+               10 SS-EMPLOYEE-ID      PIC X(10).
+               10 SS-TICKET-NUMBER    PIC 9(06).
+           05 SS-RUNNING-TOTAL        PIC 9(7)V99.
+           05 SS-TAX-TOTAL            PIC 9(7)V99.
+           05 SS-ITEM-COUNT           PIC 9(03).
+           05 SS-ITEM-TABLE OCCURS 50 TIMES.
+               10 SS-ITEM-BARCODE     PIC X(20).
+               10 SS-ITEM-DESC        PIC X(30).
+               10 SS-ITEM-PRICE       PIC 9(5)V99.
+               10 SS-ITEM-QTY         PIC 9(03).
+               10 SS-ITEM-TAX-FLAG    PIC X(01).
