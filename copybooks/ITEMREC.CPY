@@ -0,0 +1,14 @@
+      *> ===========================================================
+      *> ITEMREC.CPY
+      *> Item master record layout - keyed on IM-BARCODE for indexed
+      *> access from LOGIN-MODULE (scan lookup) and the manager price
+      *> override function.
+      *> ===========================================================
+       01 ITEM-MASTER-RECORD.
+           05 IM-BARCODE          PIC X(20).
+           05 IM-DESCRIPTION      PIC X(30).
+           05 IM-PRICE            PIC 9(5)V99.
+           05 IM-DEPARTMENT       PIC X(04).
+           05 IM-TAX-FLAG         PIC X(01).
+               88 IM-TAXABLE         VALUE 'Y'.
+               88 IM-NON-TAXABLE     VALUE 'N'.
