@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODREPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECEIPT-FILE ASSIGN TO "receipts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RECEIPT-FILE.
+           COPY RECPTREC.
+
+       WORKING-STORAGE SECTION.
+         01 RECEIPT-STATUS       PIC XX.
+         01 RECEIPT-EOF          PIC X VALUE 'N'.
+         01 REPORT-DATE          PIC X(08).
+         01 SKIPPED-COUNT        PIC 9(06) VALUE 0.
+
+      *> one row per employee seen in today's transactions
+         01 EMPLOYEE-SUMMARY-TABLE.
+             05 EMP-SUMMARY-COUNT   PIC 9(03) VALUE 0.
+             05 EMP-SUMMARY-ENTRY OCCURS 200 TIMES.
+                 10 EMP-SUMMARY-ID         PIC X(10).
+                 10 EMP-SUMMARY-TRANS      PIC 9(05) VALUE 0.
+                 10 EMP-SUMMARY-GROSS      PIC 9(9)V99 VALUE 0.
+                 10 EMP-SUMMARY-TAX        PIC 9(9)V99 VALUE 0.
+                 10 EMP-SUMMARY-CASH       PIC 9(9)V99 VALUE 0.
+                 10 EMP-SUMMARY-CREDIT     PIC 9(9)V99 VALUE 0.
+
+         01 EMP-SUB               PIC 9(03).
+         01 EMP-FOUND-FLAG        PIC X VALUE 'N'.
+         01 EMP-TABLE-FULL-FLAG   PIC X VALUE 'N'.
+         01 EMP-OVERFLOW-COUNT    PIC 9(06) VALUE 0.
+
+      *> grand totals across all employees
+         01 GRAND-TRANS-COUNT     PIC 9(06) VALUE 0.
+         01 GRAND-GROSS-SALES     PIC 9(9)V99 VALUE 0.
+         01 GRAND-TAX-COLLECTED   PIC 9(9)V99 VALUE 0.
+         01 GRAND-CASH-TOTAL      PIC 9(9)V99 VALUE 0.
+         01 GRAND-CREDIT-TOTAL    PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       EODREPT-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO REPORT-DATE
+           OPEN INPUT RECEIPT-FILE
+           IF RECEIPT-STATUS NOT = "00"
+               DISPLAY "ERROR: Could not open receipts.dat file."
+               DISPLAY "Please check if it exists."
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL RECEIPT-EOF = 'Y'
+               READ RECEIPT-FILE
+                   AT END
+                       MOVE 'Y' TO RECEIPT-EOF
+                   NOT AT END
+                       IF RC-TIMESTAMP(1:8) = REPORT-DATE
+                           PERFORM ACCUMULATE-RECEIPT
+                       ELSE
+                           ADD 1 TO SKIPPED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE RECEIPT-FILE
+
+           PERFORM PRINT-Z-REPORT
+           STOP RUN
+           .
+
+       ACCUMULATE-RECEIPT.
+           PERFORM FIND-OR-ADD-EMPLOYEE
+
+           IF EMP-TABLE-FULL-FLAG = 'Y'
+               ADD 1 TO EMP-OVERFLOW-COUNT
+           ELSE
+               ADD 1 TO EMP-SUMMARY-TRANS(EMP-SUB)
+               ADD RC-TOTAL-AMOUNT TO EMP-SUMMARY-GROSS(EMP-SUB)
+               ADD RC-TAX-AMOUNT TO EMP-SUMMARY-TAX(EMP-SUB)
+               IF RC-TENDER-TYPE = "CASH"
+                   ADD RC-TOTAL-AMOUNT TO EMP-SUMMARY-CASH(EMP-SUB)
+               ELSE
+                   ADD RC-TOTAL-AMOUNT TO EMP-SUMMARY-CREDIT(EMP-SUB)
+               END-IF
+           END-IF
+
+           ADD 1 TO GRAND-TRANS-COUNT
+           ADD RC-TOTAL-AMOUNT TO GRAND-GROSS-SALES
+           ADD RC-TAX-AMOUNT TO GRAND-TAX-COLLECTED
+           IF RC-TENDER-TYPE = "CASH"
+               ADD RC-TOTAL-AMOUNT TO GRAND-CASH-TOTAL
+           ELSE
+               ADD RC-TOTAL-AMOUNT TO GRAND-CREDIT-TOTAL
+           END-IF
+           .
+
+       FIND-OR-ADD-EMPLOYEE.
+           MOVE 'N' TO EMP-FOUND-FLAG
+           MOVE 'N' TO EMP-TABLE-FULL-FLAG
+           PERFORM VARYING EMP-SUB FROM 1 BY 1
+               UNTIL EMP-SUB > EMP-SUMMARY-COUNT
+               IF EMP-SUMMARY-ID(EMP-SUB) = RC-EMPLOYEE-ID
+                   MOVE 'Y' TO EMP-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF EMP-FOUND-FLAG = 'N'
+               IF EMP-SUMMARY-COUNT >= 200
+                   MOVE 'Y' TO EMP-TABLE-FULL-FLAG
+               ELSE
+                   ADD 1 TO EMP-SUMMARY-COUNT
+                   MOVE EMP-SUMMARY-COUNT TO EMP-SUB
+                   MOVE RC-EMPLOYEE-ID TO EMP-SUMMARY-ID(EMP-SUB)
+               END-IF
+           END-IF
+           .
+
+       PRINT-Z-REPORT.
+           DISPLAY "=============================================="
+           DISPLAY "              END OF DAY Z-REPORT"
+           DISPLAY "                 " REPORT-DATE
+           DISPLAY "=============================================="
+           DISPLAY "Emp ID      Trans     Gross       Tax"
+           DISPLAY "            Cash        Credit"
+           DISPLAY "----------------------------------------------"
+           PERFORM VARYING EMP-SUB FROM 1 BY 1
+               UNTIL EMP-SUB > EMP-SUMMARY-COUNT
+               DISPLAY EMP-SUMMARY-ID(EMP-SUB) "  "
+                  EMP-SUMMARY-TRANS(EMP-SUB) "  "
+                  EMP-SUMMARY-GROSS(EMP-SUB) "  "
+                  EMP-SUMMARY-TAX(EMP-SUB)
+               DISPLAY "            " EMP-SUMMARY-CASH(EMP-SUB)
+                  "  " EMP-SUMMARY-CREDIT(EMP-SUB)
+           END-PERFORM
+           DISPLAY "----------------------------------------------"
+           DISPLAY "Total Transactions : " GRAND-TRANS-COUNT
+           DISPLAY "Total Gross Sales  : " GRAND-GROSS-SALES
+           DISPLAY "Total Tax Collected: " GRAND-TAX-COLLECTED
+           DISPLAY "Total Cash         : " GRAND-CASH-TOTAL
+           DISPLAY "Total Credit       : " GRAND-CREDIT-TOTAL
+           IF SKIPPED-COUNT > 0
+               DISPLAY "(" SKIPPED-COUNT
+                  " prior-day receipts on file were not counted)"
+           END-IF
+           IF EMP-OVERFLOW-COUNT > 0
+               DISPLAY "(" EMP-OVERFLOW-COUNT
+                  " transactions beyond the 200-employee summary "
+               DISPLAY "limit are included in the grand totals only)"
+           END-IF
+           DISPLAY "=============================================="
+           .
